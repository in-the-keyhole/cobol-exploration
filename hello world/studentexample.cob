@@ -6,45 +6,78 @@ AUTHOR.  Michael Coughlan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
+    COPY stufctl.
+    COPY rejfctl.
+    COPY ckpfctl.
 
 DATA DIVISION.
 FILE SECTION.
 FD StudentFile.
-01 StudentRec.
-   88  EndOfStudentFile  VALUE HIGH-VALUES.
-   02  StudentId         PIC 9(7).
-   02  StudentName.
-       03 Surname        PIC X(8).
-       03 Initials       PIC XX.
-   02  DateOfBirth.
-       03 YOBirth        PIC 9(4).
-       03 MOBirth        PIC 9(2).
-       03 DOBirth        PIC 9(2).
-   02  CourseCode        PIC X(4).
-   02  Gender            PIC X.
+COPY student.
+
+FD RejectFile.
+COPY reject.
+
+FD CheckpointFile.
+COPY ckpoint.
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+COPY ckpstat.
+COPY rejstat.
+COPY validws.
+01  CommittedCount         PIC 9(6)  VALUE ZERO.
+01  SinceLastCheckpoint    PIC 9(3)  VALUE ZERO.
+01  CheckpointInterval     PIC 9(3)  VALUE 10.
 
 PROCEDURE DIVISION.
 Begin.
-    OPEN OUTPUT StudentFile
+    PERFORM OpenStudentFileForLoad
+    PERFORM OpenRejectFileForAppend
     DISPLAY "Enter student details using template below."
     DISPLAY "Enter no data to end"
 
     PERFORM GetStudentRecord
     PERFORM UNTIL StudentRec = SPACES
-       WRITE StudentRec
+       PERFORM ValidateStudentRecord
+       IF ValidRecord
+          WRITE StudentRec
+             INVALID KEY
+                MOVE 5 TO RejReasonCode
+                MOVE "DUPLICATE STUDENT ID" TO RejReasonText
+                PERFORM WriteRejectRecord
+             NOT INVALID KEY
+                ADD 1 TO CommittedCount
+                ADD 1 TO SinceLastCheckpoint
+                IF SinceLastCheckpoint >= CheckpointInterval
+                   PERFORM SaveCheckpoint
+                END-IF
+          END-WRITE
+       ELSE
+          PERFORM WriteRejectRecord
+       END-IF
        PERFORM GetStudentRecord
     END-PERFORM
+
+    *> Batch ran to completion - reset the checkpoint so the next
+    *> intake session starts counting from record one again.
+    MOVE ZERO TO CommittedCount
+    PERFORM SaveCheckpoint
+
     CLOSE StudentFile
+    CLOSE RejectFile
 
-    OPEN INPUT StudentFile.
-    READ StudentFile
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    READ StudentFile NEXT RECORD
          AT END SET EndOfStudentFile TO TRUE
     END-READ
     PERFORM UNTIL EndOfStudentFile
        DISPLAY StudentId SPACE StudentName SPACE CourseCode
-       READ StudentFile
+       READ StudentFile NEXT RECORD
             AT END SET EndOfStudentFile TO TRUE
        END-READ
     END-PERFORM
@@ -53,4 +86,56 @@ Begin.
 
 GetStudentRecord.
     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-    ACCEPT  StudentRec.
\ No newline at end of file
+    ACCEPT  StudentRec.
+
+*> If STUDENTS.CKP shows an intake batch left off part-way through,
+*> re-open StudentFile so this run can pick up where that one stopped
+*> instead of recreating the master and losing the earlier progress.
+OpenStudentFileForLoad.
+    OPEN INPUT CheckpointFile
+    IF CheckpointFileOk
+       READ CheckpointFile
+          AT END MOVE ZERO TO CheckpointCount
+       END-READ
+       CLOSE CheckpointFile
+       MOVE CheckpointCount TO CommittedCount
+       OPEN I-O StudentFile
+       DISPLAY "RESUMING LOAD - " CommittedCount " STUDENTS ALREADY COMMITTED"
+    ELSE
+       MOVE ZERO TO CommittedCount
+       OPEN OUTPUT StudentFile
+    END-IF
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF.
+
+*> STUDENTS.REJ accumulates rejects across runs so an earlier run's
+*> unreviewed rejects are never lost; OPEN EXTEND fails status 35 the
+*> first time the file doesn't exist yet, so fall back to OPEN OUTPUT
+*> to create it.
+OpenRejectFileForAppend.
+    OPEN EXTEND RejectFile
+    IF RejectFileNotFound
+       OPEN OUTPUT RejectFile
+    END-IF.
+
+*> Records how many students have been committed to StudentFile so
+*> far in this batch, so a restart after a dropped session can resume
+*> instead of starting the whole intake over from record one.
+SaveCheckpoint.
+    MOVE CommittedCount TO CheckpointCount
+    OPEN OUTPUT CheckpointFile
+    WRITE CheckpointRec
+    CLOSE CheckpointFile
+    MOVE ZERO TO SinceLastCheckpoint.
+
+COPY validate.
+
+WriteRejectRecord.
+    MOVE StudentId TO RejStudentId
+    MOVE StudentName TO RejStudentName
+    MOVE DateOfBirth TO RejDateOfBirth
+    MOVE CourseCode TO RejCourseCode
+    MOVE Gender TO RejGender
+    WRITE RejStudentRec.
