@@ -0,0 +1,151 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentBatch.
+AUTHOR. Michael Coughlan.
+
+*> Keys an intake batch straight into STUDENTS.NW1 or STUDENTS.NW2,
+*> the two files DupCheck screens and StudentMerge combines into
+*> StudentFile. Each run keys one whole batch, so it always starts
+*> the chosen batch file with OPEN OUTPUT the same way the original
+*> load in studentexample.cob starts a brand-new StudentFile - unlike
+*> StudentFile itself, a batch file is a one-shot handoff to the rest
+*> of the intake pipeline, not a file other runs append onto. Records
+*> that fail the edit checks never reach the batch file; they are
+*> routed to STUDENTS.REJ for review just like the direct load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY newfctl.
+    COPY rejfctl.
+
+DATA DIVISION.
+FILE SECTION.
+FD NewBatch1File.
+COPY newbatch1.
+
+FD NewBatch2File.
+COPY newbatch2.
+
+FD RejectFile.
+COPY reject.
+
+WORKING-STORAGE SECTION.
+COPY rejstat.
+01  BatchChoice             PIC X     VALUE SPACE.
+    88  KeyingBatch1                  VALUE "1".
+    88  KeyingBatch2                  VALUE "2".
+01  BatchRec                PIC X(30).
+01  BatchStudentId          PIC 9(7).
+01  BatchStudentName.
+    02  BatchSurname        PIC X(8).
+    02  BatchInitials       PIC XX.
+01  BatchDateOfBirth.
+    02  BatchYOBirth        PIC 9(4).
+    02  BatchMOBirth        PIC 9(2).
+    02  BatchDOBirth        PIC 9(2).
+01  BatchCourseCode         PIC X(4).
+01  BatchGender             PIC X.
+COPY validws.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM UNTIL KeyingBatch1 OR KeyingBatch2
+       DISPLAY "KEY INTO BATCH 1 (STUDENTS.NW1) OR BATCH 2 (STUDENTS.NW2)?"
+       ACCEPT BatchChoice
+    END-PERFORM
+
+    IF KeyingBatch1
+       OPEN OUTPUT NewBatch1File
+    ELSE
+       OPEN OUTPUT NewBatch2File
+    END-IF
+    PERFORM OpenRejectFileForAppend
+
+    DISPLAY "Enter student details using template below."
+    DISPLAY "Enter no data to end"
+
+    PERFORM GetBatchRecord
+    PERFORM UNTIL BatchRec = SPACES
+       PERFORM SplitBatchRecord
+       PERFORM ValidateStudentRecord
+       IF ValidRecord
+          IF KeyingBatch1
+             PERFORM WriteBatch1Record
+          ELSE
+             PERFORM WriteBatch2Record
+          END-IF
+       ELSE
+          PERFORM WriteRejectRecord
+       END-IF
+       PERFORM GetBatchRecord
+    END-PERFORM
+
+    IF KeyingBatch1
+       CLOSE NewBatch1File
+    ELSE
+       CLOSE NewBatch2File
+    END-IF
+    CLOSE RejectFile
+    STOP RUN.
+
+GetBatchRecord.
+    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+    ACCEPT  BatchRec.
+
+*> Breaks the flat keyed-in template apart into the fields
+*> ValidateBatchRecord and the two batch-file writers use, the same
+*> split StudentRec gets in the fixed record layout.
+SplitBatchRecord.
+    MOVE BatchRec(1:7)   TO BatchStudentId
+    MOVE BatchRec(8:8)   TO BatchSurname
+    MOVE BatchRec(16:2)  TO BatchInitials
+    MOVE BatchRec(18:4)  TO BatchYOBirth
+    MOVE BatchRec(22:2)  TO BatchMOBirth
+    MOVE BatchRec(24:2)  TO BatchDOBirth
+    MOVE BatchRec(26:4)  TO BatchCourseCode
+    MOVE BatchRec(30:1)  TO BatchGender.
+
+*> STUDENTS.REJ accumulates rejects across runs so an earlier run's
+*> unreviewed rejects are never lost; OPEN EXTEND fails status 35 the
+*> first time the file doesn't exist yet, so fall back to OPEN OUTPUT
+*> to create it.
+OpenRejectFileForAppend.
+    OPEN EXTEND RejectFile
+    IF RejectFileNotFound
+       OPEN OUTPUT RejectFile
+    END-IF.
+
+WriteBatch1Record.
+    MOVE BatchStudentId    TO New1StudentId
+    MOVE BatchStudentName  TO New1StudentName
+    MOVE BatchDateOfBirth  TO New1DateOfBirth
+    MOVE BatchCourseCode   TO New1CourseCode
+    MOVE BatchGender       TO New1Gender
+    WRITE New1StudentRec.
+
+WriteBatch2Record.
+    MOVE BatchStudentId    TO New2StudentId
+    MOVE BatchStudentName  TO New2StudentName
+    MOVE BatchDateOfBirth  TO New2DateOfBirth
+    MOVE BatchCourseCode   TO New2CourseCode
+    MOVE BatchGender       TO New2Gender
+    WRITE New2StudentRec.
+
+WriteRejectRecord.
+    MOVE BatchStudentId    TO RejStudentId
+    MOVE BatchStudentName  TO RejStudentName
+    MOVE BatchDateOfBirth  TO RejDateOfBirth
+    MOVE BatchCourseCode   TO RejCourseCode
+    MOVE BatchGender       TO RejGender
+    WRITE RejStudentRec.
+
+*> Same edit checks the interactive load applies, reused here so a
+*> malformed record cannot reach STUDENTS.NW1/STUDENTS.NW2 just
+*> because it was keyed through the batch path instead of the direct
+*> load.
+COPY validate REPLACING StudentId BY BatchStudentId
+                         YOBirth   BY BatchYOBirth
+                         MOBirth   BY BatchMOBirth
+                         DOBirth   BY BatchDOBirth
+                         Gender    BY BatchGender
+                         CourseCode BY BatchCourseCode.
