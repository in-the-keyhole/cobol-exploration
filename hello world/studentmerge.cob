@@ -0,0 +1,133 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentMerge.
+AUTHOR. Michael Coughlan.
+
+*> Combines two separately-keyed intake batch files into the
+*> committed master (StudentFile) in a single run, instead of each
+*> intake session starting a fresh OPEN OUTPUT that would destroy
+*> whatever is already on the master. The two batches are sorted
+*> together on StudentId and fed into StudentFile one record at a
+*> time, so a StudentId already on the master (or duplicated between
+*> the two batches) is caught by the same unique-key WRITE used by
+*> the original load, and routed to STUDENTS.REJ for review.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    COPY rejfctl.
+    SELECT Batch1File ASSIGN TO "STUDENTS.NW1"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT Batch2File ASSIGN TO "STUDENTS.NW2"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SortWorkFile ASSIGN TO "MERGE.SRT".
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD RejectFile.
+COPY reject.
+
+FD Batch1File.
+01  Batch1Rec                  PIC X(30).
+
+FD Batch2File.
+01  Batch2Rec                  PIC X(30).
+
+SD SortWorkFile.
+COPY student REPLACING StudentRec       BY SortRec
+                        EndOfStudentFile BY SortEndOfFile
+                        StudentId        BY SortStudentId
+                        StudentName      BY SortStudentName
+                        Surname          BY SortSurname
+                        Initials         BY SortInitials
+                        DateOfBirth      BY SortDateOfBirth
+                        YOBirth          BY SortYOBirth
+                        MOBirth          BY SortMOBirth
+                        DOBirth          BY SortDOBirth
+                        CourseCode       BY SortCourseCode
+                        Gender           BY SortGender.
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+COPY rejstat.
+
+*> Same edit checks the interactive load applies, reused here so a
+*> malformed record in either batch cannot reach the master just
+*> because it arrived through the merge path instead.
+COPY validws.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OpenMasterForMerge
+    PERFORM OpenRejectFileForAppend
+
+    SORT SortWorkFile
+        ON ASCENDING KEY SortStudentId
+        USING Batch1File Batch2File
+        OUTPUT PROCEDURE IS MergeSortedRecords
+
+    CLOSE StudentFile
+    CLOSE RejectFile
+    STOP RUN.
+
+*> A brand-new installation has no StudentFile yet, so fall back to
+*> OPEN OUTPUT the same way the original load did; otherwise open
+*> I-O to preserve whatever is already committed.
+OpenMasterForMerge.
+    OPEN I-O StudentFile
+    IF StudentFileNotFound
+       OPEN OUTPUT StudentFile
+    END-IF
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF.
+
+*> STUDENTS.REJ accumulates rejects across runs so an earlier run's
+*> unreviewed rejects are never lost; OPEN EXTEND fails status 35 the
+*> first time the file doesn't exist yet, so fall back to OPEN OUTPUT
+*> to create it.
+OpenRejectFileForAppend.
+    OPEN EXTEND RejectFile
+    IF RejectFileNotFound
+       OPEN OUTPUT RejectFile
+    END-IF.
+
+MergeSortedRecords.
+    RETURN SortWorkFile
+        AT END SET SortEndOfFile TO TRUE
+    END-RETURN
+    PERFORM UNTIL SortEndOfFile
+       MOVE SortStudentId   TO StudentId
+       MOVE SortStudentName TO StudentName
+       MOVE SortDateOfBirth TO DateOfBirth
+       MOVE SortCourseCode  TO CourseCode
+       MOVE SortGender      TO Gender
+       PERFORM ValidateStudentRecord
+       IF ValidRecord
+          WRITE StudentRec
+             INVALID KEY
+                MOVE 5 TO RejReasonCode
+                MOVE "DUPLICATE STUDENT ID" TO RejReasonText
+                PERFORM WriteRejectRecord
+          END-WRITE
+       ELSE
+          PERFORM WriteRejectRecord
+       END-IF
+       RETURN SortWorkFile
+           AT END SET SortEndOfFile TO TRUE
+       END-RETURN
+    END-PERFORM.
+
+WriteRejectRecord.
+    MOVE StudentId   TO RejStudentId
+    MOVE StudentName TO RejStudentName
+    MOVE DateOfBirth TO RejDateOfBirth
+    MOVE CourseCode  TO RejCourseCode
+    MOVE Gender      TO RejGender
+    WRITE RejStudentRec.
+
+COPY validate.
