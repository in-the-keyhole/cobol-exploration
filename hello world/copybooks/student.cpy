@@ -0,0 +1,14 @@
+*> Record layout for the student master (STUDENTS.DAT).
+*> Copied into the FILE SECTION of every program that opens StudentFile.
+01 StudentRec.
+   88  EndOfStudentFile  VALUE HIGH-VALUES.
+   02  StudentId         PIC 9(7).
+   02  StudentName.
+       03 Surname        PIC X(8).
+       03 Initials       PIC XX.
+   02  DateOfBirth.
+       03 YOBirth        PIC 9(4).
+       03 MOBirth        PIC 9(2).
+       03 DOBirth        PIC 9(2).
+   02  CourseCode        PIC X(4).
+   02  Gender            PIC X.
