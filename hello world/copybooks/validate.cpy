@@ -0,0 +1,94 @@
+*> Edits a keyed StudentRec.  On failure ValidRecordSwitch is set to
+*> "N" and RejReasonCode/RejReasonText describe the first edit that
+*> failed, so WriteRejectRecord can route the record to STUDENTS.REJ.
+*> Shared by every program that keys or merges student records, so
+*> the edit rules and the leap-year calendar math only ever have to
+*> change in one place. COPY REPLACING the StudentId/YOBirth/MOBirth/
+*> DOBirth/Gender/CourseCode data names when the calling program holds
+*> the candidate record under different field names.
+ValidateStudentRecord.
+    MOVE "Y" TO ValidRecordSwitch
+    MOVE ZERO TO RejReasonCode
+    MOVE SPACES TO RejReasonText
+
+    IF StudentId NOT NUMERIC OR StudentId = ZERO
+       MOVE "N" TO ValidRecordSwitch
+       MOVE 1 TO RejReasonCode
+       MOVE "INVALID STUDENT ID" TO RejReasonText
+    END-IF
+
+    IF ValidRecord
+       PERFORM ValidateDateOfBirth
+    END-IF
+
+    IF ValidRecord
+       IF Gender NOT = "M" AND Gender NOT = "F"
+          MOVE "N" TO ValidRecordSwitch
+          MOVE 3 TO RejReasonCode
+          MOVE "INVALID GENDER" TO RejReasonText
+       END-IF
+    END-IF
+
+    IF ValidRecord
+       IF CourseCode = SPACES
+          MOVE "N" TO ValidRecordSwitch
+          MOVE 4 TO RejReasonCode
+          MOVE "MISSING COURSE CODE" TO RejReasonText
+       END-IF
+    END-IF.
+
+*> Checks that YOBirth/MOBirth/DOBirth form a real calendar date.
+ValidateDateOfBirth.
+    MOVE "Y" TO DateValidSwitch
+    IF YOBirth < 1900 OR YOBirth > 2099
+       MOVE "N" TO DateValidSwitch
+    END-IF
+    IF MOBirth < 1 OR MOBirth > 12
+       MOVE "N" TO DateValidSwitch
+    END-IF
+    IF DateValid
+       PERFORM DetermineDaysInMonth
+       IF DOBirth < 1 OR DOBirth > MaxDaysInMonth
+          MOVE "N" TO DateValidSwitch
+       END-IF
+    END-IF
+    IF NOT DateValid
+       MOVE "N" TO ValidRecordSwitch
+       MOVE 2 TO RejReasonCode
+       MOVE "INVALID DATE OF BIRTH" TO RejReasonText
+    END-IF.
+
+DetermineDaysInMonth.
+    EVALUATE MOBirth
+       WHEN 1  MOVE 31 TO MaxDaysInMonth
+       WHEN 3  MOVE 31 TO MaxDaysInMonth
+       WHEN 5  MOVE 31 TO MaxDaysInMonth
+       WHEN 7  MOVE 31 TO MaxDaysInMonth
+       WHEN 8  MOVE 31 TO MaxDaysInMonth
+       WHEN 10 MOVE 31 TO MaxDaysInMonth
+       WHEN 12 MOVE 31 TO MaxDaysInMonth
+       WHEN 4  MOVE 30 TO MaxDaysInMonth
+       WHEN 6  MOVE 30 TO MaxDaysInMonth
+       WHEN 9  MOVE 30 TO MaxDaysInMonth
+       WHEN 11 MOVE 30 TO MaxDaysInMonth
+       WHEN 2  PERFORM DetermineFebruaryDays
+       WHEN OTHER MOVE ZERO TO MaxDaysInMonth
+    END-EVALUATE.
+
+DetermineFebruaryDays.
+    DIVIDE YOBirth BY 4 GIVING WorkQuotient REMAINDER WorkRemainder4
+    DIVIDE YOBirth BY 100 GIVING WorkQuotient REMAINDER WorkRemainder100
+    DIVIDE YOBirth BY 400 GIVING WorkQuotient REMAINDER WorkRemainder400
+    IF WorkRemainder400 = 0
+       MOVE 29 TO MaxDaysInMonth
+    ELSE
+       IF WorkRemainder100 = 0
+          MOVE 28 TO MaxDaysInMonth
+       ELSE
+          IF WorkRemainder4 = 0
+             MOVE 29 TO MaxDaysInMonth
+          ELSE
+             MOVE 28 TO MaxDaysInMonth
+          END-IF
+       END-IF
+    END-IF.
