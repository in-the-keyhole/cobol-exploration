@@ -0,0 +1,12 @@
+*> WORKING-STORAGE items for the shared student edit checks (see
+*> validate.cpy). COPYed by every program that PERFORMs
+*> ValidateStudentRecord.
+01  ValidRecordSwitch      PIC X     VALUE "Y".
+    88  ValidRecord                  VALUE "Y".
+01  DateValidSwitch        PIC X     VALUE "Y".
+    88  DateValid                    VALUE "Y".
+01  MaxDaysInMonth         PIC 99    VALUE ZERO.
+01  WorkQuotient           PIC 9(4)  VALUE ZERO.
+01  WorkRemainder4         PIC 9(3)  VALUE ZERO.
+01  WorkRemainder100       PIC 9(3)  VALUE ZERO.
+01  WorkRemainder400       PIC 9(3)  VALUE ZERO.
