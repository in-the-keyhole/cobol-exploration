@@ -0,0 +1,12 @@
+*> Record layout for STUDENTS.DUP: a pair of student ids that look
+*> like the same person entered twice, and why they were flagged.
+01  DupReviewRec.
+    02  DR-StudentId1          PIC 9(7).
+    02  DR-StudentId2          PIC 9(7).
+    02  DR-Surname             PIC X(8).
+    02  DR-Initials            PIC XX.
+    02  DR-DateOfBirth.
+        03  DR-Year            PIC 9(4).
+        03  DR-Month           PIC 9(2).
+        03  DR-Day             PIC 9(2).
+    02  DR-MatchReason         PIC X(20).
