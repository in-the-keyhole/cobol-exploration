@@ -0,0 +1,10 @@
+*> Record layout for the student change-audit log (STUDENTS.AUDIT).
+*> One entry per field changed: who (StudentId), what field, the old
+*> and new values, and the date/time the change was applied.
+01  AuditRec.
+    02  AuditStudentId          PIC 9(7).
+    02  AuditFieldName          PIC X(15).
+    02  AuditOldValue           PIC X(20).
+    02  AuditNewValue           PIC X(20).
+    02  AuditRunDate            PIC 9(8).
+    02  AuditRunTime            PIC 9(8).
