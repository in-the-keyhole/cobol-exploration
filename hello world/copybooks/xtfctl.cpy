@@ -0,0 +1,3 @@
+*> FILE-CONTROL entry for the registrar's downstream extract file.
+    SELECT ExtractFile ASSIGN TO "STUDENT.EXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
