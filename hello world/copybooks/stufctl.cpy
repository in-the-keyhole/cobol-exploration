@@ -0,0 +1,9 @@
+*> FILE-CONTROL entry for the student master, shared by every program
+*> that opens StudentFile so the organization is only declared once.
+*> Indexed on StudentId so a maintenance program can READ/REWRITE/
+*> DELETE a single student directly instead of rebuilding the file.
+    SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS StudentId
+        FILE STATUS IS StudentFileStatus.
