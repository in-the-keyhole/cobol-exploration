@@ -0,0 +1,4 @@
+*> FILE STATUS item for AuditFile.
+01  AuditFileStatus            PIC XX.
+    88  AuditFileOk                     VALUE "00".
+    88  AuditFileNotFound               VALUE "35".
