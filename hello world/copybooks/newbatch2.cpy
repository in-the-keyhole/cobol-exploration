@@ -0,0 +1,16 @@
+*> Record layout for STUDENTS.NW2, one of the two intake batches
+*> StudentMerge combines into StudentFile.  Reuses the StudentRec
+*> layout, renamed to avoid duplicate data names alongside
+*> StudentFile's own StudentRec and the STUDENTS.NW1 layout.
+COPY student REPLACING StudentRec       BY New2StudentRec
+                        EndOfStudentFile BY New2EndOfFile
+                        StudentId        BY New2StudentId
+                        StudentName      BY New2StudentName
+                        Surname          BY New2Surname
+                        Initials         BY New2Initials
+                        DateOfBirth      BY New2DateOfBirth
+                        YOBirth          BY New2YOBirth
+                        MOBirth          BY New2MOBirth
+                        DOBirth          BY New2DOBirth
+                        CourseCode       BY New2CourseCode
+                        Gender           BY New2Gender.
