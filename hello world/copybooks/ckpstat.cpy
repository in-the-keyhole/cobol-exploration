@@ -0,0 +1,4 @@
+*> FILE STATUS item for CheckpointFile.
+01  CheckpointFileStatus       PIC XX.
+    88  CheckpointFileOk                VALUE "00".
+    88  CheckpointFileNotFound          VALUE "35".
