@@ -0,0 +1,7 @@
+*> FILE-CONTROL entry for the course master, indexed on CourseCode so
+*> a StudentRec's CourseCode can be validated with a direct random READ.
+    SELECT CourseFile ASSIGN TO "COURSE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CourseCode OF CourseRec
+        FILE STATUS IS CourseFileStatus.
