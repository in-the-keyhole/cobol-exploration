@@ -0,0 +1,7 @@
+*> FILE STATUS item for CourseFile, COPYed into WORKING-STORAGE by
+*> every program that names CourseFileStatus in its FILE-CONTROL entry.
+01  CourseFileStatus           PIC XX.
+    88  CourseFileOk                    VALUE "00".
+    88  CourseFileEndOfFile             VALUE "10".
+    88  CourseFileDuplicateKey          VALUE "22".
+    88  CourseFileNotFound              VALUE "23".
