@@ -0,0 +1,6 @@
+*> FILE-CONTROL entry for the intake checkpoint marker.  Lets the load
+*> program in studentexample.cob resume a large keyed-in batch after a
+*> restart instead of re-entering everything from record one.
+    SELECT CheckpointFile ASSIGN TO "STUDENTS.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointFileStatus.
