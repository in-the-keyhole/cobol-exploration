@@ -0,0 +1,9 @@
+*> FILE-CONTROL entries for the two separately-keyed intake batches
+*> StudentMerge combines into StudentFile.  DupCheck screens both of
+*> these (against the master and against each other) before
+*> StudentMerge runs, so a duplicate arriving through either batch is
+*> caught ahead of the merge, not after.
+    SELECT NewBatch1File ASSIGN TO "STUDENTS.NW1"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT NewBatch2File ASSIGN TO "STUDENTS.NW2"
+        ORGANIZATION IS LINE SEQUENTIAL.
