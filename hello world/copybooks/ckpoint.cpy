@@ -0,0 +1,4 @@
+*> Record layout for STUDENTS.CKP: how many students have been
+*> committed to StudentFile so far in the current intake batch.
+01  CheckpointRec.
+    02  CheckpointCount         PIC 9(6).
