@@ -0,0 +1,8 @@
+*> FILE STATUS item for StudentFile, COPYed into WORKING-STORAGE by
+*> every program that names StudentFileStatus in its FILE-CONTROL
+*> entry (see stufctl.cpy).
+01  StudentFileStatus          PIC XX.
+    88  StudentFileOk                   VALUE "00".
+    88  StudentFileEndOfFile            VALUE "10".
+    88  StudentFileDuplicateKey         VALUE "22".
+    88  StudentFileNotFound             VALUE "35".
