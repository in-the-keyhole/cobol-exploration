@@ -0,0 +1,18 @@
+*> Record layout for the student exceptions file (STUDENTS.REJ).
+*> Reuses the StudentRec layout (renamed to avoid duplicate data
+*> names alongside StudentFile's own StudentRec) plus a reason code
+*> and text describing why the record failed validation.
+COPY student REPLACING StudentRec       BY RejStudentRec
+                        EndOfStudentFile BY RejEndOfFile
+                        StudentId        BY RejStudentId
+                        StudentName      BY RejStudentName
+                        Surname          BY RejSurname
+                        Initials         BY RejInitials
+                        DateOfBirth      BY RejDateOfBirth
+                        YOBirth          BY RejYOBirth
+                        MOBirth          BY RejMOBirth
+                        DOBirth          BY RejDOBirth
+                        CourseCode       BY RejCourseCode
+                        Gender           BY RejGender.
+02  RejReasonCode          PIC 9(2).
+02  RejReasonText          PIC X(30).
