@@ -0,0 +1,5 @@
+*> FILE-CONTROL entry for the student change-audit log.  Every field
+*> changed by a maintenance program is appended here.
+    SELECT AuditFile ASSIGN TO "STUDENTS.AUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AuditFileStatus.
