@@ -0,0 +1,4 @@
+*> FILE STATUS item for DupReviewFile.
+01  DupReviewFileStatus        PIC XX.
+    88  DupReviewFileOk                 VALUE "00".
+    88  DupReviewFileNotFound           VALUE "35".
