@@ -0,0 +1,6 @@
+*> Record layout for the course master (COURSE.DAT).
+01  CourseRec.
+    88  EndOfCourseFile         VALUE HIGH-VALUES.
+    02  CourseCode              PIC X(4).
+    02  CourseTitle             PIC X(30).
+    02  CourseCapacity          PIC 9(4).
