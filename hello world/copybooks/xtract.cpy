@@ -0,0 +1,23 @@
+*> Record layout for the registrar's fixed-width extract
+*> (STUDENT.EXT), one 30-byte line per student.
+*>
+*>   Positions  Length  Field           Notes
+*>   ---------  ------  --------------  --------------------------
+*>   01-07      7       Student Id      numeric, zero filled
+*>   08-15      8       Surname         space filled
+*>   16-17      2       Initials
+*>   18-21      4       Year of birth   CCYY
+*>   22-23      2       Month of birth  MM
+*>   24-25      2       Day of birth    DD
+*>   26-29      4       Course code     space filled if none
+*>   30-30      1       Gender          M or F
+01  ExtractRec.
+    02  XT-StudentId           PIC 9(7).
+    02  XT-Surname             PIC X(8).
+    02  XT-Initials            PIC XX.
+    02  XT-DateOfBirth.
+        03  XT-Year            PIC 9(4).
+        03  XT-Month           PIC 9(2).
+        03  XT-Day             PIC 9(2).
+    02  XT-CourseCode          PIC X(4).
+    02  XT-Gender              PIC X.
