@@ -0,0 +1,16 @@
+*> Record layout for STUDENTS.NW1, one of the two intake batches
+*> StudentMerge combines into StudentFile.  Reuses the StudentRec
+*> layout, renamed to avoid duplicate data names alongside
+*> StudentFile's own StudentRec and the STUDENTS.NW2 layout.
+COPY student REPLACING StudentRec       BY New1StudentRec
+                        EndOfStudentFile BY New1EndOfFile
+                        StudentId        BY New1StudentId
+                        StudentName      BY New1StudentName
+                        Surname          BY New1Surname
+                        Initials         BY New1Initials
+                        DateOfBirth      BY New1DateOfBirth
+                        YOBirth          BY New1YOBirth
+                        MOBirth          BY New1MOBirth
+                        DOBirth          BY New1DOBirth
+                        CourseCode       BY New1CourseCode
+                        Gender           BY New1Gender.
