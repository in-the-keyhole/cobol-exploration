@@ -0,0 +1,4 @@
+*> FILE-CONTROL entry for the suspected-duplicate review file.
+    SELECT DupReviewFile ASSIGN TO "STUDENTS.DUP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DupReviewFileStatus.
