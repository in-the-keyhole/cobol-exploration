@@ -0,0 +1,5 @@
+*> FILE-CONTROL entry for the student exceptions file.  Records that
+*> fail edit validation are routed here instead of into StudentFile.
+    SELECT RejectFile ASSIGN TO "STUDENTS.REJ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RejectFileStatus.
