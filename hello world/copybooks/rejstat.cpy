@@ -0,0 +1,4 @@
+*> FILE STATUS item for RejectFile.
+01  RejectFileStatus           PIC XX.
+    88  RejectFileOk                    VALUE "00".
+    88  RejectFileNotFound              VALUE "35".
