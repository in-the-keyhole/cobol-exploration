@@ -0,0 +1,201 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CourseRecon.
+AUTHOR. Michael Coughlan.
+
+*> Reads StudentFile and flags any StudentRec whose CourseCode is not
+*> in COURSE.DAT, then lists each course's enrollment against its
+*> capacity, so over-enrolled or phantom course codes are caught
+*> before the term starts.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    COPY crsfctl.
+    SELECT ReconPrintFile ASSIGN TO "CRSRECON.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD CourseFile.
+COPY course.
+
+FD ReconPrintFile.
+01  ReconPrintLine             PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+COPY crsstat.
+
+01  CourseEnrollTable.
+    02  CourseEnrollEntry OCCURS 200 TIMES.
+        03  CET-CourseCode     PIC X(4).
+        03  CET-Count          PIC 9(5).
+01  CourseEnrollCount          PIC 9(4) VALUE ZERO.
+01  TableIndex                 PIC 9(4) VALUE ZERO.
+01  EntryFoundSwitch           PIC X    VALUE "N".
+    88  EntryFound                      VALUE "Y".
+01  ErrorCount                 PIC 9(5) VALUE ZERO.
+01  StudentCourseCode          PIC X(4).
+
+01  BlankLine                  PIC X(80) VALUE SPACES.
+
+01  TitleLine1.
+    02  FILLER                 PIC X(40) VALUE
+        "STUDENTFILE / COURSE.DAT RECONCILIATION".
+
+01  ErrorSectionHeading.
+    02  FILLER                 PIC X(33) VALUE
+        "STUDENTS WITH UNKNOWN COURSE CODE".
+
+01  ErrorColumnHeading.
+    02  FILLER                 PIC X(10) VALUE "STUDENT ID".
+    02  FILLER                 PIC X(5)  VALUE SPACES.
+    02  FILLER                 PIC X(11) VALUE "COURSE CODE".
+
+01  ErrorDetailLine.
+    02  EDL-StudentId          PIC 9(7).
+    02  FILLER                 PIC X(8)  VALUE SPACES.
+    02  EDL-CourseCode         PIC X(4).
+
+01  NoErrorLine.
+    02  FILLER                 PIC X(29) VALUE
+        "NO UNKNOWN COURSE CODES FOUND".
+
+01  EnrollSectionHeading.
+    02  FILLER                 PIC X(35) VALUE
+        "COURSE ENROLLMENT VERSUS CAPACITY".
+
+01  EnrollColumnHeading.
+    02  FILLER                 PIC X(4)  VALUE "CODE".
+    02  FILLER                 PIC X(3)  VALUE SPACES.
+    02  FILLER                 PIC X(30) VALUE "TITLE".
+    02  FILLER                 PIC X(2)  VALUE SPACES.
+    02  FILLER                 PIC X(8)  VALUE "CAPACITY".
+    02  FILLER                 PIC X(2)  VALUE SPACES.
+    02  FILLER                 PIC X(9)  VALUE "ENROLLED".
+    02  FILLER                 PIC X(2)  VALUE SPACES.
+    02  FILLER                 PIC X(13) VALUE "STATUS".
+
+01  EnrollDetailLine.
+    02  ENL-CourseCode         PIC X(4).
+    02  FILLER                 PIC X(3)  VALUE SPACES.
+    02  ENL-Title              PIC X(30).
+    02  FILLER                 PIC X(2)  VALUE SPACES.
+    02  ENL-Capacity           PIC ZZZ9.
+    02  FILLER                 PIC X(6)  VALUE SPACES.
+    02  ENL-Enrolled           PIC ZZZ9.
+    02  FILLER                 PIC X(5)  VALUE SPACES.
+    02  ENL-Status             PIC X(13).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    OPEN INPUT CourseFile
+    IF NOT CourseFileOk
+       DISPLAY "UNABLE TO OPEN COURSE.DAT - STATUS " CourseFileStatus
+       STOP RUN
+    END-IF
+    OPEN OUTPUT ReconPrintFile
+
+    WRITE ReconPrintLine FROM TitleLine1
+    WRITE ReconPrintLine FROM BlankLine AFTER ADVANCING 1
+    WRITE ReconPrintLine FROM ErrorSectionHeading AFTER ADVANCING 1
+    WRITE ReconPrintLine FROM ErrorColumnHeading AFTER ADVANCING 1
+
+    READ StudentFile NEXT RECORD
+        AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStudentFile
+       PERFORM CheckStudentCourseCode
+       PERFORM AccumulateEnrollment
+       READ StudentFile NEXT RECORD
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    IF ErrorCount = ZERO
+       WRITE ReconPrintLine FROM NoErrorLine
+    END-IF
+
+    CLOSE CourseFile
+    OPEN INPUT CourseFile
+    IF NOT CourseFileOk
+       DISPLAY "UNABLE TO REOPEN COURSE.DAT - STATUS " CourseFileStatus
+       STOP RUN
+    END-IF
+
+    WRITE ReconPrintLine FROM BlankLine AFTER ADVANCING 2
+    WRITE ReconPrintLine FROM EnrollSectionHeading AFTER ADVANCING 1
+    WRITE ReconPrintLine FROM EnrollColumnHeading AFTER ADVANCING 1
+
+    READ CourseFile NEXT RECORD
+        AT END SET EndOfCourseFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfCourseFile
+       PERFORM WriteEnrollmentLine
+       READ CourseFile NEXT RECORD
+           AT END SET EndOfCourseFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE StudentFile
+    CLOSE CourseFile
+    CLOSE ReconPrintFile
+    STOP RUN.
+
+CheckStudentCourseCode.
+    MOVE CourseCode OF StudentRec TO StudentCourseCode
+    MOVE CourseCode OF StudentRec TO CourseCode OF CourseRec
+    READ CourseFile
+       INVALID KEY
+          ADD 1 TO ErrorCount
+          MOVE StudentId TO EDL-StudentId
+          MOVE StudentCourseCode TO EDL-CourseCode
+          WRITE ReconPrintLine FROM ErrorDetailLine
+    END-READ.
+
+AccumulateEnrollment.
+    MOVE "N" TO EntryFoundSwitch
+    PERFORM VARYING TableIndex FROM 1 BY 1
+       UNTIL TableIndex > CourseEnrollCount
+       IF CET-CourseCode(TableIndex) = StudentCourseCode
+          ADD 1 TO CET-Count(TableIndex)
+          MOVE "Y" TO EntryFoundSwitch
+       END-IF
+    END-PERFORM
+    IF NOT EntryFound
+       IF CourseEnrollCount < 200
+          ADD 1 TO CourseEnrollCount
+          MOVE StudentCourseCode TO CET-CourseCode(CourseEnrollCount)
+          MOVE 1 TO CET-Count(CourseEnrollCount)
+       ELSE
+          DISPLAY "COURSEENROLLTABLE FULL AT 200 COURSES - "
+             StudentCourseCode " NOT COUNTED"
+       END-IF
+    END-IF.
+
+WriteEnrollmentLine.
+    MOVE CourseCode OF CourseRec TO ENL-CourseCode
+    MOVE CourseTitle TO ENL-Title
+    MOVE CourseCapacity TO ENL-Capacity
+    MOVE ZERO TO ENL-Enrolled
+    PERFORM VARYING TableIndex FROM 1 BY 1
+       UNTIL TableIndex > CourseEnrollCount
+       IF CET-CourseCode(TableIndex) = CourseCode OF CourseRec
+          MOVE CET-Count(TableIndex) TO ENL-Enrolled
+       END-IF
+    END-PERFORM
+    IF ENL-Enrolled > CourseCapacity
+       MOVE "OVER-ENROLLED" TO ENL-Status
+    ELSE
+       MOVE "OK" TO ENL-Status
+    END-IF
+    WRITE ReconPrintLine FROM EnrollDetailLine.
