@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ClassListSort.
+AUTHOR. Michael Coughlan.
+
+*> Sort utility: re-sequences StudentFile by Surname within
+*> CourseCode into ALPHALST.DAT, a sequential alphabetical class
+*> list for handing out to instructors and registrars.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    SELECT AlphaListFile ASSIGN TO "ALPHALST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SortWorkFile ASSIGN TO "ALPHA.SRT".
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+SD SortWorkFile.
+COPY student REPLACING StudentRec       BY SortRec
+                        EndOfStudentFile BY SortEndOfFile
+                        StudentId        BY SortStudentId
+                        StudentName      BY SortStudentName
+                        Surname          BY SortSurname
+                        Initials         BY SortInitials
+                        DateOfBirth      BY SortDateOfBirth
+                        YOBirth          BY SortYOBirth
+                        MOBirth          BY SortMOBirth
+                        DOBirth          BY SortDOBirth
+                        CourseCode       BY SortCourseCode
+                        Gender           BY SortGender.
+
+FD AlphaListFile.
+01  AlphaListRec               PIC X(30).
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+
+PROCEDURE DIVISION.
+Begin.
+    *> SORT USING opens StudentFile itself, so probe it first with a
+    *> plain OPEN/CLOSE to give a clear message if STUDENTS.DAT is
+    *> missing, instead of letting the SORT statement fail outright.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    CLOSE StudentFile
+
+    SORT SortWorkFile
+        ON ASCENDING KEY SortCourseCode SortSurname SortInitials
+        USING StudentFile
+        GIVING AlphaListFile
+    STOP RUN.
