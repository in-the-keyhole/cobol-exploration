@@ -0,0 +1,274 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentMaint.
+AUTHOR. Michael Coughlan.
+
+*> Add/Change/Delete against STUDENTS.DAT by StudentId, logging every
+*> field changed (old value, new value, when) to STUDENTS.AUDIT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    COPY audfctl.
+    COPY rejfctl.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD AuditFile.
+COPY audit.
+
+FD RejectFile.
+COPY reject.
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+COPY audstat.
+COPY rejstat.
+01  ContinueSwitch         PIC X     VALUE "Y".
+    88  KeepGoing                    VALUE "Y".
+01  MaintAction            PIC X.
+01  MaintFieldChoice       PIC 9     VALUE ZERO.
+01  SearchStudentId        PIC 9(7).
+01  OldValueText           PIC X(20).
+
+*> Same edit checks the batch intake loader applies, reused here so
+*> Add and Change cannot put invalid data into StudentFile.
+COPY validws.
+01  SavedYOBirth           PIC 9(4).
+01  SavedMOBirth           PIC 9(2).
+01  SavedDOBirth           PIC 9(2).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN I-O StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    PERFORM OpenAuditFileForAppend
+    PERFORM OpenRejectFileForAppend
+
+    PERFORM UNTIL NOT KeepGoing
+       DISPLAY " "
+       DISPLAY "A)DD  C)HANGE  D)ELETE  Q)UIT"
+       ACCEPT MaintAction
+       EVALUATE MaintAction
+          WHEN "A"  PERFORM AddStudent
+          WHEN "C"  PERFORM ChangeStudent
+          WHEN "D"  PERFORM DeleteStudent
+          WHEN "Q"  MOVE "N" TO ContinueSwitch
+          WHEN OTHER  DISPLAY "INVALID OPTION"
+       END-EVALUATE
+    END-PERFORM
+
+    CLOSE StudentFile
+    CLOSE AuditFile
+    CLOSE RejectFile
+    STOP RUN.
+
+AddStudent.
+    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+    ACCEPT StudentRec
+    PERFORM ValidateStudentRecord
+    IF ValidRecord
+       WRITE StudentRec
+          INVALID KEY
+             DISPLAY "STUDENT ID ALREADY EXISTS - NOT ADDED"
+             MOVE 5 TO RejReasonCode
+             MOVE "DUPLICATE STUDENT ID" TO RejReasonText
+             PERFORM WriteRejectRecord
+          NOT INVALID KEY
+             PERFORM LogAddAudit
+       END-WRITE
+    ELSE
+       DISPLAY "INVALID STUDENT DATA - NOT ADDED: " RejReasonText
+       PERFORM WriteRejectRecord
+    END-IF.
+
+LogAddAudit.
+    MOVE SPACES TO AuditOldValue
+    MOVE "SURNAME" TO AuditFieldName
+    MOVE Surname TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "INITIALS" TO AuditFieldName
+    MOVE Initials TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "YOBIRTH" TO AuditFieldName
+    MOVE YOBirth TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "MOBIRTH" TO AuditFieldName
+    MOVE MOBirth TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "DOBIRTH" TO AuditFieldName
+    MOVE DOBirth TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "COURSECODE" TO AuditFieldName
+    MOVE CourseCode TO AuditNewValue
+    PERFORM WriteAuditEntry
+    MOVE "GENDER" TO AuditFieldName
+    MOVE Gender TO AuditNewValue
+    PERFORM WriteAuditEntry.
+
+ChangeStudent.
+    DISPLAY "ENTER STUDENT ID TO CHANGE"
+    ACCEPT SearchStudentId
+    MOVE SearchStudentId TO StudentId
+    READ StudentFile
+       INVALID KEY
+          DISPLAY "STUDENT NOT FOUND"
+       NOT INVALID KEY
+          PERFORM ApplyFieldChange
+    END-READ.
+
+ApplyFieldChange.
+    MOVE "Y" TO ValidRecordSwitch
+    DISPLAY "SURNAME: " Surname "  INITIALS: " Initials
+       "  COURSE: " CourseCode
+    DISPLAY "1=SURNAME 2=INITIALS 3=YOBIRTH 4=MOBIRTH 5=DOBIRTH"
+       " 6=COURSECODE 7=GENDER"
+    ACCEPT MaintFieldChoice
+    EVALUATE MaintFieldChoice
+       WHEN 1
+          MOVE Surname TO OldValueText
+          DISPLAY "NEW SURNAME"
+          ACCEPT Surname
+          MOVE "SURNAME" TO AuditFieldName
+          MOVE Surname TO AuditNewValue
+       WHEN 2
+          MOVE Initials TO OldValueText
+          DISPLAY "NEW INITIALS"
+          ACCEPT Initials
+          MOVE "INITIALS" TO AuditFieldName
+          MOVE Initials TO AuditNewValue
+       WHEN 3
+          MOVE YOBirth TO OldValueText
+          MOVE YOBirth TO SavedYOBirth
+          DISPLAY "NEW YEAR OF BIRTH"
+          ACCEPT YOBirth
+          PERFORM ValidateDateOfBirth
+          IF ValidRecord
+             MOVE "YOBIRTH" TO AuditFieldName
+             MOVE YOBirth TO AuditNewValue
+          ELSE
+             DISPLAY "INVALID YEAR OF BIRTH - NOT CHANGED"
+             MOVE SavedYOBirth TO YOBirth
+          END-IF
+       WHEN 4
+          MOVE MOBirth TO OldValueText
+          MOVE MOBirth TO SavedMOBirth
+          DISPLAY "NEW MONTH OF BIRTH"
+          ACCEPT MOBirth
+          PERFORM ValidateDateOfBirth
+          IF ValidRecord
+             MOVE "MOBIRTH" TO AuditFieldName
+             MOVE MOBirth TO AuditNewValue
+          ELSE
+             DISPLAY "INVALID MONTH OF BIRTH - NOT CHANGED"
+             MOVE SavedMOBirth TO MOBirth
+          END-IF
+       WHEN 5
+          MOVE DOBirth TO OldValueText
+          MOVE DOBirth TO SavedDOBirth
+          DISPLAY "NEW DAY OF BIRTH"
+          ACCEPT DOBirth
+          PERFORM ValidateDateOfBirth
+          IF ValidRecord
+             MOVE "DOBIRTH" TO AuditFieldName
+             MOVE DOBirth TO AuditNewValue
+          ELSE
+             DISPLAY "INVALID DAY OF BIRTH - NOT CHANGED"
+             MOVE SavedDOBirth TO DOBirth
+          END-IF
+       WHEN 6
+          MOVE CourseCode TO OldValueText
+          DISPLAY "NEW COURSE CODE"
+          ACCEPT CourseCode
+          IF CourseCode = SPACES
+             DISPLAY "COURSE CODE CANNOT BE BLANK - NOT CHANGED"
+             MOVE OldValueText TO CourseCode
+             MOVE "N" TO ValidRecordSwitch
+          ELSE
+             MOVE "COURSECODE" TO AuditFieldName
+             MOVE CourseCode TO AuditNewValue
+          END-IF
+       WHEN 7
+          MOVE Gender TO OldValueText
+          DISPLAY "NEW GENDER"
+          ACCEPT Gender
+          IF Gender NOT = "M" AND Gender NOT = "F"
+             DISPLAY "INVALID GENDER - NOT CHANGED"
+             MOVE OldValueText TO Gender
+             MOVE "N" TO ValidRecordSwitch
+          ELSE
+             MOVE "GENDER" TO AuditFieldName
+             MOVE Gender TO AuditNewValue
+          END-IF
+       WHEN OTHER
+          DISPLAY "INVALID FIELD CHOICE"
+    END-EVALUATE
+    IF MaintFieldChoice >= 1 AND MaintFieldChoice <= 7 AND ValidRecord
+       MOVE OldValueText TO AuditOldValue
+       REWRITE StudentRec
+          INVALID KEY
+             DISPLAY "REWRITE FAILED"
+          NOT INVALID KEY
+             PERFORM WriteAuditEntry
+       END-REWRITE
+    END-IF.
+
+DeleteStudent.
+    DISPLAY "ENTER STUDENT ID TO DELETE"
+    ACCEPT SearchStudentId
+    MOVE SearchStudentId TO StudentId
+    READ StudentFile
+       INVALID KEY
+          DISPLAY "STUDENT NOT FOUND"
+       NOT INVALID KEY
+          MOVE "RECORD" TO AuditFieldName
+          MOVE CourseCode TO AuditOldValue
+          MOVE "DELETED" TO AuditNewValue
+          DELETE StudentFile
+             INVALID KEY
+                DISPLAY "DELETE FAILED"
+             NOT INVALID KEY
+                PERFORM WriteAuditEntry
+          END-DELETE
+    END-READ.
+
+WriteAuditEntry.
+    MOVE StudentId TO AuditStudentId
+    ACCEPT AuditRunDate FROM DATE YYYYMMDD
+    ACCEPT AuditRunTime FROM TIME
+    WRITE AuditRec.
+
+*> STUDENTS.AUDIT accumulates across runs so earlier change history is
+*> never lost; OPEN EXTEND fails status 35 the first time the file
+*> doesn't exist yet, so fall back to OPEN OUTPUT to create it.
+OpenAuditFileForAppend.
+    OPEN EXTEND AuditFile
+    IF AuditFileNotFound
+       OPEN OUTPUT AuditFile
+    END-IF.
+
+*> STUDENTS.REJ accumulates rejects across runs so an earlier run's
+*> unreviewed rejects are never lost; OPEN EXTEND fails status 35 the
+*> first time the file doesn't exist yet, so fall back to OPEN OUTPUT
+*> to create it.
+OpenRejectFileForAppend.
+    OPEN EXTEND RejectFile
+    IF RejectFileNotFound
+       OPEN OUTPUT RejectFile
+    END-IF.
+
+COPY validate.
+
+WriteRejectRecord.
+    MOVE StudentId TO RejStudentId
+    MOVE StudentName TO RejStudentName
+    MOVE DateOfBirth TO RejDateOfBirth
+    MOVE CourseCode TO RejCourseCode
+    MOVE Gender TO RejGender
+    WRITE RejStudentRec.
