@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentExport.
+AUTHOR. Michael Coughlan.
+
+*> Writes STUDENT.EXT, the fixed-width extract of StudentFile in the
+*> layout the central registrar's system expects (see xtract.cpy for
+*> the field-by-field documentation).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    COPY xtfctl.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD ExtractFile.
+COPY xtract.
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    OPEN OUTPUT ExtractFile
+
+    READ StudentFile NEXT RECORD
+        AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStudentFile
+       PERFORM BuildExtractRecord
+       WRITE ExtractRec
+       READ StudentFile NEXT RECORD
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE StudentFile
+    CLOSE ExtractFile
+    STOP RUN.
+
+BuildExtractRecord.
+    MOVE StudentId TO XT-StudentId
+    MOVE Surname TO XT-Surname
+    MOVE Initials TO XT-Initials
+    MOVE YOBirth TO XT-Year
+    MOVE MOBirth TO XT-Month
+    MOVE DOBirth TO XT-Day
+    MOVE CourseCode TO XT-CourseCode
+    MOVE Gender TO XT-Gender.
