@@ -0,0 +1,198 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DupCheck.
+AUTHOR. Michael Coughlan.
+
+*> Screens the two intake batches StudentMerge is about to combine
+*> (STUDENTS.NW1 and STUDENTS.NW2) against the committed master
+*> (StudentFile) and against each other, so the same student keyed
+*> twice - in one batch or split across both - is caught and routed
+*> to STUDENTS.DUP for review before the batches are merged into
+*> StudentFile. Run ahead of StudentMerge in the intake pipeline.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    COPY newfctl.
+    COPY dupfctl.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD NewBatch1File.
+COPY newbatch1.
+
+FD NewBatch2File.
+COPY newbatch2.
+
+FD DupReviewFile.
+COPY dupreview.
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+COPY dupstat.
+
+01  SeenStudentTable.
+    02  SeenStudentEntry OCCURS 500 TIMES.
+        03  SST-StudentId      PIC 9(7).
+        03  SST-Surname        PIC X(8).
+        03  SST-Initials       PIC XX.
+        03  SST-YOBirth        PIC 9(4).
+        03  SST-MOBirth        PIC 9(2).
+        03  SST-DOBirth        PIC 9(2).
+01  SeenStudentCount           PIC 9(4) VALUE ZERO.
+01  TableIndex                 PIC 9(4) VALUE ZERO.
+
+*> Holds whichever batch record is currently being screened, so
+*> CheckCurrentRecordForDuplicate/RememberCurrentRecord work the same
+*> way regardless of which batch file it came from.
+01  CurrentStudentId           PIC 9(7).
+01  CurrentSurname             PIC X(8).
+01  CurrentInitials            PIC XX.
+01  CurrentYOBirth             PIC 9(4).
+01  CurrentMOBirth             PIC 9(2).
+01  CurrentDOBirth             PIC 9(2).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    OPEN INPUT NewBatch1File
+    OPEN INPUT NewBatch2File
+    PERFORM OpenDupReviewFileForAppend
+
+    PERFORM LoadMasterIntoSeenTable
+    PERFORM ScreenBatch1
+    PERFORM ScreenBatch2
+
+    CLOSE StudentFile
+    CLOSE NewBatch1File
+    CLOSE NewBatch2File
+    CLOSE DupReviewFile
+    STOP RUN.
+
+*> STUDENTS.DUP accumulates flagged pairs across runs so an earlier
+*> run's unreviewed duplicates are never lost; OPEN EXTEND fails
+*> status 35 the first time the file doesn't exist yet, so fall back
+*> to OPEN OUTPUT to create it.
+OpenDupReviewFileForAppend.
+    OPEN EXTEND DupReviewFile
+    IF DupReviewFileNotFound
+       OPEN OUTPUT DupReviewFile
+    END-IF.
+
+*> Seeds SeenStudentTable with every student already committed to
+*> StudentFile, so a batch entry matching a committed student is
+*> caught, not just entries that match each other within a batch.
+LoadMasterIntoSeenTable.
+    READ StudentFile NEXT RECORD
+        AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStudentFile
+       PERFORM RememberStudent
+       READ StudentFile NEXT RECORD
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM.
+
+ScreenBatch1.
+    READ NewBatch1File
+        AT END SET New1EndOfFile TO TRUE
+    END-READ
+    PERFORM UNTIL New1EndOfFile
+       MOVE New1StudentId TO CurrentStudentId
+       MOVE New1Surname   TO CurrentSurname
+       MOVE New1Initials  TO CurrentInitials
+       MOVE New1YOBirth   TO CurrentYOBirth
+       MOVE New1MOBirth   TO CurrentMOBirth
+       MOVE New1DOBirth   TO CurrentDOBirth
+       PERFORM CheckCurrentRecordForDuplicate
+       PERFORM RememberCurrentRecord
+       READ NewBatch1File
+           AT END SET New1EndOfFile TO TRUE
+       END-READ
+    END-PERFORM.
+
+*> Batch 2 is screened after batch 1 has already been remembered, so
+*> a student keyed once in each batch is caught here too.
+ScreenBatch2.
+    READ NewBatch2File
+        AT END SET New2EndOfFile TO TRUE
+    END-READ
+    PERFORM UNTIL New2EndOfFile
+       MOVE New2StudentId TO CurrentStudentId
+       MOVE New2Surname   TO CurrentSurname
+       MOVE New2Initials  TO CurrentInitials
+       MOVE New2YOBirth   TO CurrentYOBirth
+       MOVE New2MOBirth   TO CurrentMOBirth
+       MOVE New2DOBirth   TO CurrentDOBirth
+       PERFORM CheckCurrentRecordForDuplicate
+       PERFORM RememberCurrentRecord
+       READ NewBatch2File
+           AT END SET New2EndOfFile TO TRUE
+       END-READ
+    END-PERFORM.
+
+CheckCurrentRecordForDuplicate.
+    PERFORM VARYING TableIndex FROM 1 BY 1
+       UNTIL TableIndex > SeenStudentCount
+       IF SST-StudentId(TableIndex) = CurrentStudentId
+          PERFORM WriteDupReviewRecord
+       ELSE
+          IF SST-Surname(TableIndex)  = CurrentSurname  AND
+             SST-Initials(TableIndex) = CurrentInitials AND
+             SST-YOBirth(TableIndex)  = CurrentYOBirth  AND
+             SST-MOBirth(TableIndex)  = CurrentMOBirth  AND
+             SST-DOBirth(TableIndex)  = CurrentDOBirth
+             PERFORM WriteDupReviewRecord
+          END-IF
+       END-IF
+    END-PERFORM.
+
+WriteDupReviewRecord.
+    MOVE SST-StudentId(TableIndex) TO DR-StudentId1
+    MOVE CurrentStudentId TO DR-StudentId2
+    MOVE CurrentSurname TO DR-Surname
+    MOVE CurrentInitials TO DR-Initials
+    MOVE CurrentYOBirth TO DR-Year
+    MOVE CurrentMOBirth TO DR-Month
+    MOVE CurrentDOBirth TO DR-Day
+    IF SST-StudentId(TableIndex) = CurrentStudentId
+       MOVE "DUPLICATE STUDENT ID" TO DR-MatchReason
+    ELSE
+       MOVE "NAME + DOB MATCH" TO DR-MatchReason
+    END-IF
+    WRITE DupReviewRec.
+
+RememberStudent.
+    IF SeenStudentCount < 500
+       ADD 1 TO SeenStudentCount
+       MOVE StudentId TO SST-StudentId(SeenStudentCount)
+       MOVE Surname TO SST-Surname(SeenStudentCount)
+       MOVE Initials TO SST-Initials(SeenStudentCount)
+       MOVE YOBirth TO SST-YOBirth(SeenStudentCount)
+       MOVE MOBirth TO SST-MOBirth(SeenStudentCount)
+       MOVE DOBirth TO SST-DOBirth(SeenStudentCount)
+    ELSE
+       DISPLAY "SEENSTUDENTTABLE FULL AT 500 STUDENTS - "
+          StudentId " NOT SCREENED AGAINST LATER ENTRIES"
+    END-IF.
+
+RememberCurrentRecord.
+    IF SeenStudentCount < 500
+       ADD 1 TO SeenStudentCount
+       MOVE CurrentStudentId TO SST-StudentId(SeenStudentCount)
+       MOVE CurrentSurname TO SST-Surname(SeenStudentCount)
+       MOVE CurrentInitials TO SST-Initials(SeenStudentCount)
+       MOVE CurrentYOBirth TO SST-YOBirth(SeenStudentCount)
+       MOVE CurrentMOBirth TO SST-MOBirth(SeenStudentCount)
+       MOVE CurrentDOBirth TO SST-DOBirth(SeenStudentCount)
+    ELSE
+       DISPLAY "SEENSTUDENTTABLE FULL AT 500 STUDENTS - "
+          CurrentStudentId " NOT SCREENED AGAINST LATER ENTRIES"
+    END-IF.
