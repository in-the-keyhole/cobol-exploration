@@ -0,0 +1,44 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CourseLoad.
+AUTHOR. Michael Coughlan.
+
+*> Keys in course code/title/capacity entries to build COURSE.DAT,
+*> the course master used by CourseRecon to validate CourseCode.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY crsfctl.
+
+DATA DIVISION.
+FILE SECTION.
+FD CourseFile.
+COPY course.
+
+WORKING-STORAGE SECTION.
+COPY crsstat.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN OUTPUT CourseFile
+    IF NOT CourseFileOk
+       DISPLAY "UNABLE TO OPEN COURSE.DAT - STATUS " CourseFileStatus
+       STOP RUN
+    END-IF
+    DISPLAY "Enter course details using template below."
+    DISPLAY "Enter no data to end"
+
+    PERFORM GetCourseRecord
+    PERFORM UNTIL CourseRec = SPACES
+       WRITE CourseRec
+          INVALID KEY
+             DISPLAY "COURSE CODE ALREADY EXISTS - NOT ADDED"
+       END-WRITE
+       PERFORM GetCourseRecord
+    END-PERFORM
+    CLOSE CourseFile
+    STOP RUN.
+
+GetCourseRecord.
+    DISPLAY "CCCCTTTTTTTTTTTTTTTTTTTTTTTTTTTTNNNN"
+    ACCEPT CourseRec.
