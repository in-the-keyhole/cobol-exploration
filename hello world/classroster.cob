@@ -0,0 +1,197 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ClassRoster.
+AUTHOR. Michael Coughlan.
+
+*> Prints the student roster from STUDENTS.DAT to ROSTER.PRT, grouped
+*> and sub-totalled by CourseCode, with a page header and page numbers.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    SELECT PrintFile ASSIGN TO "ROSTER.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SortWorkFile ASSIGN TO "ROSTER.SRT".
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+SD SortWorkFile.
+COPY student REPLACING StudentRec       BY SortRec
+                        EndOfStudentFile BY SortEndOfFile
+                        StudentId        BY SortStudentId
+                        StudentName      BY SortStudentName
+                        Surname          BY SortSurname
+                        Initials         BY SortInitials
+                        DateOfBirth      BY SortDateOfBirth
+                        YOBirth          BY SortYOBirth
+                        MOBirth          BY SortMOBirth
+                        DOBirth          BY SortDOBirth
+                        CourseCode       BY SortCourseCode
+                        Gender           BY SortGender.
+
+FD PrintFile.
+01 PrintLine              PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+
+01 RunDateFields.
+   02  RunYear             PIC 9(4).
+   02  RunMonth            PIC 9(2).
+   02  RunDay              PIC 9(2).
+
+01 ReportControls.
+   02  PageNumber          PIC 9(4)  VALUE ZERO.
+   02  LineCount           PIC 9(3)  VALUE 99.
+   02  LinesPerPage        PIC 9(3)  VALUE 55.
+   02  PriorCourseCode     PIC X(4)  VALUE SPACES.
+   02  CourseHeadCount     PIC 9(5)  VALUE ZERO.
+   02  GrandTotalCount     PIC 9(6)  VALUE ZERO.
+   02  FirstCourseGroup    PIC X(1)  VALUE "Y".
+       88  IsFirstCourseGroup  VALUE "Y".
+
+01 BlankLine               PIC X(80) VALUE SPACES.
+
+01 TitleLine.
+   02  FILLER              PIC X(20) VALUE "CLASS ROSTER REPORT".
+
+01 CourseHeadingLine.
+   02  FILLER              PIC X(7)  VALUE "COURSE:".
+   02  CHL-CourseCode      PIC X(4).
+   02  FILLER              PIC X(6)  VALUE SPACES.
+   02  FILLER              PIC X(9)  VALUE "RUN DATE:".
+   02  CHL-RunDate         PIC X(10).
+   02  FILLER              PIC X(5)  VALUE SPACES.
+   02  FILLER              PIC X(5)  VALUE "PAGE:".
+   02  CHL-PageNumber      PIC ZZZ9.
+
+01 ColumnHeadingLine.
+   02  FILLER              PIC X(10) VALUE "STUDENT ID".
+   02  FILLER              PIC X(3)  VALUE SPACES.
+   02  FILLER              PIC X(8)  VALUE "SURNAME".
+   02  FILLER              PIC X(3)  VALUE SPACES.
+   02  FILLER              PIC X(8)  VALUE "INITIALS".
+   02  FILLER              PIC X(4)  VALUE SPACES.
+   02  FILLER              PIC X(13) VALUE "DATE OF BIRTH".
+
+01 DetailLine.
+   02  DL-StudentId        PIC 9(7).
+   02  FILLER              PIC X(4)  VALUE SPACES.
+   02  DL-Surname          PIC X(8).
+   02  FILLER              PIC X(3)  VALUE SPACES.
+   02  DL-Initials         PIC XX.
+   02  FILLER              PIC X(9)  VALUE SPACES.
+   02  DL-Month            PIC 99.
+   02  FILLER              PIC X     VALUE "/".
+   02  DL-Day              PIC 99.
+   02  FILLER              PIC X     VALUE "/".
+   02  DL-Year             PIC 9999.
+
+01 CourseTotalLine.
+   02  FILLER              PIC X(15) VALUE "STUDENTS FOR ".
+   02  CTL-CourseCode      PIC X(4).
+   02  FILLER              PIC X(2)  VALUE ": ".
+   02  CTL-Count           PIC ZZZ9.
+
+01 GrandTotalLine.
+   02  FILLER              PIC X(22) VALUE "GRAND TOTAL STUDENTS: ".
+   02  GTL-Count           PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+    *> SORT USING opens StudentFile itself, so probe it first with a
+    *> plain OPEN/CLOSE to give a clear message if STUDENTS.DAT is
+    *> missing, instead of letting the SORT statement fail outright.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    CLOSE StudentFile
+
+    OPEN OUTPUT PrintFile
+    ACCEPT RunDateFields FROM DATE YYYYMMDD
+    MOVE SPACES TO CHL-RunDate
+    STRING RunMonth "/" RunDay "/" RunYear DELIMITED BY SIZE
+        INTO CHL-RunDate
+    END-STRING
+
+    SORT SortWorkFile
+        ON ASCENDING KEY SortCourseCode SortSurname SortInitials
+        USING StudentFile
+        OUTPUT PROCEDURE IS ProduceReport
+
+    IF NOT IsFirstCourseGroup
+        PERFORM WriteCourseTotal
+    END-IF
+    PERFORM WriteGrandTotal
+
+    CLOSE PrintFile
+    STOP RUN.
+
+ProduceReport.
+    RETURN SortWorkFile
+        AT END SET SortEndOfFile TO TRUE
+    END-RETURN
+    PERFORM UNTIL SortEndOfFile
+        IF SortCourseCode NOT = PriorCourseCode
+            IF NOT IsFirstCourseGroup
+                PERFORM WriteCourseTotal
+            END-IF
+            MOVE "N" TO FirstCourseGroup
+            MOVE ZERO TO CourseHeadCount
+            MOVE SortCourseCode TO PriorCourseCode
+            PERFORM WriteCourseHeading
+        END-IF
+        PERFORM WriteDetailLine
+        RETURN SortWorkFile
+            AT END SET SortEndOfFile TO TRUE
+        END-RETURN
+    END-PERFORM.
+
+WriteCourseHeading.
+    ADD 1 TO PageNumber
+    MOVE SortCourseCode TO CHL-CourseCode
+    MOVE PageNumber TO CHL-PageNumber
+    WRITE PrintLine FROM TitleLine AFTER ADVANCING PAGE
+    WRITE PrintLine FROM CourseHeadingLine AFTER ADVANCING 2
+    WRITE PrintLine FROM BlankLine AFTER ADVANCING 1
+    WRITE PrintLine FROM ColumnHeadingLine AFTER ADVANCING 1
+    WRITE PrintLine FROM BlankLine AFTER ADVANCING 1
+    MOVE 5 TO LineCount.
+
+WriteDetailLine.
+    IF LineCount >= LinesPerPage
+        ADD 1 TO PageNumber
+        MOVE PageNumber TO CHL-PageNumber
+        WRITE PrintLine FROM TitleLine AFTER ADVANCING PAGE
+        WRITE PrintLine FROM CourseHeadingLine AFTER ADVANCING 2
+        WRITE PrintLine FROM BlankLine AFTER ADVANCING 1
+        WRITE PrintLine FROM ColumnHeadingLine AFTER ADVANCING 1
+        WRITE PrintLine FROM BlankLine AFTER ADVANCING 1
+        MOVE 5 TO LineCount
+    END-IF
+    MOVE SortStudentId TO DL-StudentId
+    MOVE SortSurname TO DL-Surname
+    MOVE SortInitials TO DL-Initials
+    MOVE SortMOBirth TO DL-Month
+    MOVE SortDOBirth TO DL-Day
+    MOVE SortYOBirth TO DL-Year
+    WRITE PrintLine FROM DetailLine AFTER ADVANCING 1
+    ADD 1 TO LineCount
+    ADD 1 TO CourseHeadCount
+    ADD 1 TO GrandTotalCount.
+
+WriteCourseTotal.
+    MOVE PriorCourseCode TO CTL-CourseCode
+    MOVE CourseHeadCount TO CTL-Count
+    WRITE PrintLine FROM BlankLine AFTER ADVANCING 1
+    WRITE PrintLine FROM CourseTotalLine AFTER ADVANCING 1.
+
+WriteGrandTotal.
+    MOVE GrandTotalCount TO GTL-Count
+    WRITE PrintLine FROM BlankLine AFTER ADVANCING 2
+    WRITE PrintLine FROM GrandTotalLine AFTER ADVANCING 1.
