@@ -0,0 +1,217 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentStats.
+AUTHOR. Michael Coughlan.
+
+*> Derives each student's age as of the run date from DateOfBirth and
+*> reports counts and average age broken out by CourseCode and by
+*> Gender.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY stufctl.
+    SELECT StatsPrintFile ASSIGN TO "STUDSTAT.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY student.
+
+FD StatsPrintFile.
+01  StatsPrintLine             PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY stustat.
+
+01  RunDateFields.
+    02  RunYear                PIC 9(4).
+    02  RunMonth               PIC 9(2).
+    02  RunDay                 PIC 9(2).
+
+01  StudentAge                 PIC 9(3) VALUE ZERO.
+
+01  CourseAgeTable.
+    02  CourseAgeEntry OCCURS 200 TIMES.
+        03  CAT-CourseCode     PIC X(4).
+        03  CAT-Count          PIC 9(5).
+        03  CAT-TotalAge       PIC 9(7).
+01  CourseAgeCount              PIC 9(4) VALUE ZERO.
+01  TableIndex                  PIC 9(4) VALUE ZERO.
+01  EntryFoundSwitch            PIC X    VALUE "N".
+    88  EntryFound                       VALUE "Y".
+
+01  MaleCount                   PIC 9(5) VALUE ZERO.
+01  MaleTotalAge                PIC 9(7) VALUE ZERO.
+01  FemaleCount                 PIC 9(5) VALUE ZERO.
+01  FemaleTotalAge              PIC 9(7) VALUE ZERO.
+01  OverallCount                PIC 9(5) VALUE ZERO.
+01  OverallTotalAge             PIC 9(7) VALUE ZERO.
+
+01  AverageAgeWork              PIC 9(3)V99.
+
+01  BlankLine                   PIC X(80) VALUE SPACES.
+
+01  TitleLine.
+    02  FILLER                  PIC X(29) VALUE
+        "STUDENT AGE STATISTICS REPORT".
+
+01  GenderHeading.
+    02  FILLER                  PIC X(20) VALUE "STATISTICS BY GENDER".
+
+01  GenderColumnHeading.
+    02  FILLER                  PIC X(8)  VALUE "GENDER".
+    02  FILLER                  PIC X(4)  VALUE SPACES.
+    02  FILLER                  PIC X(8)  VALUE "COUNT".
+    02  FILLER                  PIC X(4)  VALUE SPACES.
+    02  FILLER                  PIC X(11) VALUE "AVERAGE AGE".
+
+01  GenderDetailLine.
+    02  GDL-Gender               PIC X.
+    02  FILLER                   PIC X(10) VALUE SPACES.
+    02  GDL-Count                PIC ZZZZ9.
+    02  FILLER                   PIC X(6)  VALUE SPACES.
+    02  GDL-AverageAge           PIC ZZ9.99.
+
+01  CourseHeading.
+    02  FILLER                  PIC X(20) VALUE "STATISTICS BY COURSE".
+
+01  CourseColumnHeading.
+    02  FILLER                  PIC X(11) VALUE "COURSE CODE".
+    02  FILLER                  PIC X(3)  VALUE SPACES.
+    02  FILLER                  PIC X(8)  VALUE "COUNT".
+    02  FILLER                  PIC X(4)  VALUE SPACES.
+    02  FILLER                  PIC X(11) VALUE "AVERAGE AGE".
+
+01  CourseDetailLine.
+    02  CDL-CourseCode           PIC X(4).
+    02  FILLER                   PIC X(10) VALUE SPACES.
+    02  CDL-Count                PIC ZZZZ9.
+    02  FILLER                   PIC X(6)  VALUE SPACES.
+    02  CDL-AverageAge           PIC ZZ9.99.
+
+01  OverallLine.
+    02  FILLER                   PIC X(23) VALUE "OVERALL STUDENT COUNT: ".
+    02  OL-Count                 PIC ZZZZ9.
+    02  FILLER                   PIC X(4)  VALUE SPACES.
+    02  FILLER                   PIC X(18) VALUE "OVERALL AVG AGE: ".
+    02  OL-AverageAge            PIC ZZ9.99.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "UNABLE TO OPEN STUDENTS.DAT - STATUS " StudentFileStatus
+       STOP RUN
+    END-IF
+    OPEN OUTPUT StatsPrintFile
+    ACCEPT RunDateFields FROM DATE YYYYMMDD
+
+    WRITE StatsPrintLine FROM TitleLine
+    WRITE StatsPrintLine FROM BlankLine AFTER ADVANCING 1
+
+    READ StudentFile NEXT RECORD
+        AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStudentFile
+       PERFORM ComputeStudentAge
+       PERFORM AccumulateGenderStats
+       PERFORM AccumulateCourseStats
+       ADD 1 TO OverallCount
+       ADD StudentAge TO OverallTotalAge
+       READ StudentFile NEXT RECORD
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    PERFORM WriteGenderSection
+    PERFORM WriteCourseSection
+    PERFORM WriteOverallLine
+
+    CLOSE StudentFile
+    CLOSE StatsPrintFile
+    STOP RUN.
+
+*> Age in whole years as of the run date, one year less than the
+*> simple year subtraction if the birthday has not yet occurred
+*> this calendar year.
+ComputeStudentAge.
+    COMPUTE StudentAge = RunYear - YOBirth
+    IF RunMonth < MOBirth
+       SUBTRACT 1 FROM StudentAge
+    ELSE
+       IF RunMonth = MOBirth AND RunDay < DOBirth
+          SUBTRACT 1 FROM StudentAge
+       END-IF
+    END-IF.
+
+AccumulateGenderStats.
+    IF Gender = "M"
+       ADD 1 TO MaleCount
+       ADD StudentAge TO MaleTotalAge
+    ELSE
+       IF Gender = "F"
+          ADD 1 TO FemaleCount
+          ADD StudentAge TO FemaleTotalAge
+       END-IF
+    END-IF.
+
+AccumulateCourseStats.
+    MOVE "N" TO EntryFoundSwitch
+    PERFORM VARYING TableIndex FROM 1 BY 1
+       UNTIL TableIndex > CourseAgeCount
+       IF CAT-CourseCode(TableIndex) = CourseCode
+          ADD 1 TO CAT-Count(TableIndex)
+          ADD StudentAge TO CAT-TotalAge(TableIndex)
+          MOVE "Y" TO EntryFoundSwitch
+       END-IF
+    END-PERFORM
+    IF NOT EntryFound AND CourseAgeCount < 200
+       ADD 1 TO CourseAgeCount
+       MOVE CourseCode TO CAT-CourseCode(CourseAgeCount)
+       MOVE 1 TO CAT-Count(CourseAgeCount)
+       MOVE StudentAge TO CAT-TotalAge(CourseAgeCount)
+    END-IF.
+
+WriteGenderSection.
+    WRITE StatsPrintLine FROM GenderHeading AFTER ADVANCING 1
+    WRITE StatsPrintLine FROM GenderColumnHeading AFTER ADVANCING 1
+    IF MaleCount > ZERO
+       COMPUTE AverageAgeWork = MaleTotalAge / MaleCount
+       MOVE "M" TO GDL-Gender
+       MOVE MaleCount TO GDL-Count
+       MOVE AverageAgeWork TO GDL-AverageAge
+       WRITE StatsPrintLine FROM GenderDetailLine
+    END-IF
+    IF FemaleCount > ZERO
+       COMPUTE AverageAgeWork = FemaleTotalAge / FemaleCount
+       MOVE "F" TO GDL-Gender
+       MOVE FemaleCount TO GDL-Count
+       MOVE AverageAgeWork TO GDL-AverageAge
+       WRITE StatsPrintLine FROM GenderDetailLine
+    END-IF.
+
+WriteCourseSection.
+    WRITE StatsPrintLine FROM BlankLine AFTER ADVANCING 2
+    WRITE StatsPrintLine FROM CourseHeading AFTER ADVANCING 1
+    WRITE StatsPrintLine FROM CourseColumnHeading AFTER ADVANCING 1
+    PERFORM VARYING TableIndex FROM 1 BY 1
+       UNTIL TableIndex > CourseAgeCount
+       COMPUTE AverageAgeWork =
+           CAT-TotalAge(TableIndex) / CAT-Count(TableIndex)
+       MOVE CAT-CourseCode(TableIndex) TO CDL-CourseCode
+       MOVE CAT-Count(TableIndex) TO CDL-Count
+       MOVE AverageAgeWork TO CDL-AverageAge
+       WRITE StatsPrintLine FROM CourseDetailLine
+    END-PERFORM.
+
+WriteOverallLine.
+    WRITE StatsPrintLine FROM BlankLine AFTER ADVANCING 2
+    MOVE OverallCount TO OL-Count
+    IF OverallCount > ZERO
+       COMPUTE AverageAgeWork = OverallTotalAge / OverallCount
+    ELSE
+       MOVE ZERO TO AverageAgeWork
+    END-IF
+    MOVE AverageAgeWork TO OL-AverageAge
+    WRITE StatsPrintLine FROM OverallLine.
